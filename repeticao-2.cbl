@@ -1,22 +1,153 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. REPETICAO.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(3).
-           01 WS-NUM2 PIC 9(3).
-       PROCEDURE DIVISION.
-           MOVE 10 TO WS-NUM1.
-           ACCEPT WS-NUM2.
-           MAIN-PROCEDURE.
-               PARA-1.
-                   ADD 1 TO WS-NUM2.
-               IF WS-NUM1 >= WS-NUM2 THEN
-                    DISPLAY "O numero 1 e : ", WS-NUM1
-                    DISPLAY "O numero 2 e : ", WS-NUM2
-                    GO TO PARA-1
-               ELSE
-                   DISPLAY WS-NUM1," E MENOR QUE ",WS-NUM2
-               END-IF
-
-               STOP RUN.
-           END PROGRAM REPETICAO.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Loop WS-NUM2 up toward a WS-NUM1 threshold that now
+      *              comes from the shared parameter file instead of
+      *              being hardcoded, with the operator's starting value
+      *              validated before the loop runs, and an iteration
+      *              count performance report written at the end.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPETIC2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PERF-FILE ASSIGN TO "REP2PERF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARMREC.
+
+       FD  PERF-FILE.
+       01  PERF-RECORD                 PIC X(60).
+
+       FD  AUDIT-FILE.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(3).
+           01 WS-NUM2 PIC 9(3).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF                          VALUE "Y".
+           05  WS-VALID-INPUT-SW       PIC X(01) VALUE "N".
+               88  WS-VALID-INPUT                  VALUE "Y".
+
+       01  WS-AUDIT-FILE-STATUS        PIC X(02).
+       01  WS-AUDIT-MESSAGE            PIC X(60).
+
+       01  WS-ITERATION-COUNT          PIC 9(05) VALUE ZERO.
+       01  WS-ITERATION-COUNT-ED       PIC ZZZZ9.
+       01  WS-START-NUM2                PIC 9(03).
+       01  WS-START-NUM2-ED             PIC ZZ9.
+       01  WS-NUM1-ED                    PIC ZZ9.
+       01  WS-NUM2-INPUT                 PIC X(03).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1200-VALIDATE-INPUT
+           MOVE WS-NUM2 TO WS-START-NUM2
+           PERFORM 2000-PARA-1 UNTIL WS-NUM1 < WS-NUM2
+           DISPLAY WS-NUM1," E MENOR QUE ",WS-NUM2
+           PERFORM 3000-WRITE-PERFORMANCE-REPORT
+           MOVE "COMPARISON LOOP COMPLETE" TO WS-AUDIT-MESSAGE
+           PERFORM 1900-WRITE-AUDIT-LOG
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 10 TO WS-NUM1
+           PERFORM 1100-READ-PARM
+           PERFORM 1800-OPEN-AUDIT-LOG.
+
+       1100-READ-PARM.
+           OPEN INPUT PARM-FILE
+           PERFORM 1110-READ-PARM-REC
+           PERFORM 1120-CHECK-PARM-REC UNTIL WS-EOF
+           CLOSE PARM-FILE.
+
+       1110-READ-PARM-REC.
+           READ PARM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1120-CHECK-PARM-REC.
+           IF PARM-PROGRAM-ID = "REPETIC2"
+               IF PARM-NAME = "THRESHOLD"
+                   MOVE PARM-VALUE TO WS-NUM1
+               END-IF
+           END-IF
+           PERFORM 1110-READ-PARM-REC.
+
+       1800-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1900-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "REPETIC2" TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-TIMESTAMP FROM TIME
+           MOVE WS-AUDIT-MESSAGE TO AUDIT-MESSAGE
+           WRITE AUDIT-LOG-RECORD.
+
+       1200-VALIDATE-INPUT.
+           PERFORM 1210-PROMPT-AND-CHECK UNTIL WS-VALID-INPUT.
+
+       1210-PROMPT-AND-CHECK.
+           DISPLAY "ENTER STARTING NUMBER, LESS THAN " WS-NUM1
+           ACCEPT WS-NUM2-INPUT
+           IF WS-NUM2-INPUT IS NUMERIC
+               MOVE WS-NUM2-INPUT TO WS-NUM2
+               IF WS-NUM2 > ZERO AND WS-NUM2 < WS-NUM1
+                   SET WS-VALID-INPUT TO TRUE
+               ELSE
+                   DISPLAY "INVALID INPUT, TRY AGAIN"
+                   MOVE "INVALID STARTING NUMBER ENTERED"
+                       TO WS-AUDIT-MESSAGE
+                   PERFORM 1900-WRITE-AUDIT-LOG
+               END-IF
+           ELSE
+               DISPLAY "INVALID INPUT, TRY AGAIN"
+               MOVE "NON-NUMERIC STARTING NUMBER ENTERED"
+                   TO WS-AUDIT-MESSAGE
+               PERFORM 1900-WRITE-AUDIT-LOG
+           END-IF.
+
+       2000-PARA-1.
+           ADD 1 TO WS-ITERATION-COUNT
+           ADD 1 TO WS-NUM2
+           IF WS-NUM1 >= WS-NUM2
+               DISPLAY "O numero 1 e : ", WS-NUM1
+               DISPLAY "O numero 2 e : ", WS-NUM2
+           END-IF.
+
+       3000-WRITE-PERFORMANCE-REPORT.
+           MOVE WS-ITERATION-COUNT TO WS-ITERATION-COUNT-ED
+           MOVE WS-START-NUM2 TO WS-START-NUM2-ED
+           MOVE WS-NUM1 TO WS-NUM1-ED
+           OPEN OUTPUT PERF-FILE
+           MOVE SPACES TO PERF-RECORD
+           STRING "REPETICAO2 STARTED AT " DELIMITED BY SIZE
+               WS-START-NUM2-ED            DELIMITED BY SIZE
+               " THRESHOLD " DELIMITED BY SIZE
+               WS-NUM1-ED                  DELIMITED BY SIZE
+               " ITERATIONS: " DELIMITED BY SIZE
+               WS-ITERATION-COUNT-ED       DELIMITED BY SIZE
+               INTO PERF-RECORD
+           END-STRING
+           WRITE PERF-RECORD
+           CLOSE PERF-FILE.
+
+       END PROGRAM REPETIC2.
