@@ -1,21 +1,188 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. variaveis.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      *essa variavel � um numero de 3 posi��es
-       01 numero PIC 9(3).
-      *essa variavel � uma palavra de 5 letras
-       01 palavra PIC A(5).
-      *usa o 01 pra variaveis de tipos primitivos
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM variaveis.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Maintain the NUMERO/PALAVRA reference file: apply
+      *              add/change/delete transactions to a working copy
+      *              of the master held in a table, write the refreshed
+      *              master, and produce a field-layout documentation
+      *              report describing the shared NUMPAL copybook.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. variaveis.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "NUMPALDB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO "NUMPALTX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEWMASTER-FILE ASSIGN TO "NUMPALNW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DOC-FILE ASSIGN TO "NUMPALDOC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       COPY NUMPAL.
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-CODE              PIC X(01).
+               88  TRANS-IS-ADD                  VALUE "A".
+               88  TRANS-IS-CHANGE                VALUE "C".
+               88  TRANS-IS-DELETE                VALUE "D".
+           COPY NUMPAL REPLACING
+               ==01  NUMPAL-RECORD== BY ==05  TRANS-DATA==
+               ==05  NUMERO== BY ==10  TRANS-NUMERO==
+               ==05  PALAVRA== BY ==10  TRANS-PALAVRA==.
+
+       FD  NEWMASTER-FILE.
+       COPY NUMPAL REPLACING
+           ==NUMPAL-RECORD== BY ==NEWMASTER-RECORD==
+           ==NUMERO== BY ==NEWMASTER-NUMERO==
+           ==PALAVRA== BY ==NEWMASTER-PALAVRA==.
+
+       FD  DOC-FILE.
+       01  DOC-RECORD                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF                          VALUE "Y".
+           05  WS-FOUND-SW             PIC X(01) VALUE "N".
+               88  WS-FOUND                        VALUE "Y".
+
+       01  WS-TABLE-COUNT              PIC 9(03) VALUE ZERO.
+       01  WS-MASTER-TABLE.
+           05  WS-TABLE-ENTRY OCCURS 200 TIMES INDEXED BY WS-MASTER-IDX.
+               10  WS-TABLE-NUMERO     PIC 9(3).
+               10  WS-TABLE-PALAVRA    PIC A(5).
+               10  WS-TABLE-ACTIVE-SW  PIC X(01) VALUE "Y".
+                   88  WS-TABLE-ACTIVE           VALUE "Y".
+
+       01  WS-MATCH-IDX                PIC 9(03) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-LOAD-MASTER
+           PERFORM 2000-APPLY-TRANSACTIONS
+           PERFORM 3000-WRITE-NEW-MASTER
+           PERFORM 4000-FIELD-LAYOUT-REPORT
+           STOP RUN.
+
+       1000-LOAD-MASTER.
+           OPEN INPUT MASTER-FILE
+           PERFORM 1010-READ-MASTER-REC
+           PERFORM 1020-LOAD-MASTER-ENTRY UNTIL WS-EOF
+           CLOSE MASTER-FILE.
+
+       1010-READ-MASTER-REC.
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1020-LOAD-MASTER-ENTRY.
+           IF WS-TABLE-COUNT < 200
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE NUMERO TO WS-TABLE-NUMERO (WS-TABLE-COUNT)
+               MOVE PALAVRA TO WS-TABLE-PALAVRA (WS-TABLE-COUNT)
+               MOVE "Y" TO WS-TABLE-ACTIVE-SW (WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "VARIAVEIS: MASTER TABLE FULL, ENTRY DROPPED"
+           END-IF
+           PERFORM 1010-READ-MASTER-REC.
+
+       2000-APPLY-TRANSACTIONS.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT TRANS-FILE
+           PERFORM 2010-READ-TRANS-REC
+           PERFORM 2020-PROCESS-TRANS UNTIL WS-EOF
+           CLOSE TRANS-FILE.
+
+       2010-READ-TRANS-REC.
+           READ TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2020-PROCESS-TRANS.
+           PERFORM 2100-FIND-MASTER-ENTRY
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD
+                   IF NOT WS-FOUND
+                       PERFORM 2200-ADD-MASTER-ENTRY
+                   ELSE
+                       DISPLAY "VARIAVEIS: DUPLICATE ADD IGNORED, "
+                           "NUMERO = " TRANS-NUMERO
+                   END-IF
+               WHEN TRANS-IS-CHANGE
+                   IF WS-FOUND
+                       MOVE TRANS-PALAVRA
+                           TO WS-TABLE-PALAVRA (WS-MATCH-IDX)
+                   ELSE
+                       DISPLAY "VARIAVEIS: CHANGE NOT FOUND, NUMERO = "
+                           TRANS-NUMERO
+                   END-IF
+               WHEN TRANS-IS-DELETE
+                   IF WS-FOUND
+                       MOVE "N" TO WS-TABLE-ACTIVE-SW (WS-MATCH-IDX)
+                   ELSE
+                       DISPLAY "VARIAVEIS: DELETE NOT FOUND, NUMERO = "
+                           TRANS-NUMERO
+                   END-IF
+           END-EVALUATE
+           PERFORM 2010-READ-TRANS-REC.
+
+       2100-FIND-MASTER-ENTRY.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE ZERO TO WS-MATCH-IDX
+           PERFORM 2110-CHECK-MASTER-ENTRY
+               VARYING WS-MASTER-IDX FROM 1 BY 1
+               UNTIL WS-MASTER-IDX > WS-TABLE-COUNT OR WS-FOUND.
+
+       2110-CHECK-MASTER-ENTRY.
+           IF WS-TABLE-NUMERO (WS-MASTER-IDX) = TRANS-NUMERO
+               AND WS-TABLE-ACTIVE (WS-MASTER-IDX)
+               SET WS-FOUND TO TRUE
+               MOVE WS-MASTER-IDX TO WS-MATCH-IDX
+           END-IF.
+
+       2200-ADD-MASTER-ENTRY.
+           IF WS-TABLE-COUNT < 200
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE TRANS-NUMERO TO WS-TABLE-NUMERO (WS-TABLE-COUNT)
+               MOVE TRANS-PALAVRA TO WS-TABLE-PALAVRA (WS-TABLE-COUNT)
+               MOVE "Y" TO WS-TABLE-ACTIVE-SW (WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "VARIAVEIS: MASTER TABLE FULL, ADD REJECTED"
+           END-IF.
+
+       3000-WRITE-NEW-MASTER.
+           OPEN OUTPUT NEWMASTER-FILE
+           PERFORM 3010-WRITE-MASTER-ENTRY
+               VARYING WS-MASTER-IDX FROM 1 BY 1
+               UNTIL WS-MASTER-IDX > WS-TABLE-COUNT
+           CLOSE NEWMASTER-FILE.
+
+       3010-WRITE-MASTER-ENTRY.
+           IF WS-TABLE-ACTIVE (WS-MASTER-IDX)
+               MOVE WS-TABLE-NUMERO (WS-MASTER-IDX) TO NEWMASTER-NUMERO
+               MOVE WS-TABLE-PALAVRA (WS-MASTER-IDX)
+                   TO NEWMASTER-PALAVRA
+               WRITE NEWMASTER-RECORD
+           END-IF.
+
+       4000-FIELD-LAYOUT-REPORT.
+           OPEN OUTPUT DOC-FILE
+           MOVE "NUMPAL COPYBOOK FIELD LAYOUT" TO DOC-RECORD
+           WRITE DOC-RECORD
+           MOVE "FIELD        PICTURE     START   LENGTH" TO DOC-RECORD
+           WRITE DOC-RECORD
+           MOVE "NUMERO       9(3)        01      03" TO DOC-RECORD
+           WRITE DOC-RECORD
+           MOVE "PALAVRA      A(5)        04      05" TO DOC-RECORD
+           WRITE DOC-RECORD
+           CLOSE DOC-FILE.
+
+       END PROGRAM variaveis.
