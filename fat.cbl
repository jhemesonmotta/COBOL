@@ -1,27 +1,434 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-         77 fact pic 9(4).
-         77 n pic 9(2).
-         77 i pic 9(1).
-         77 ix pic 9(2).
-         77 factx pic 9(3).
-
-       PROCEDURE DIVISION.
-         move 5 to n
-         move 0 to i
-         move 1 to fact
-         DISPLAY "FATORIAL: "
-         perform until i greater than n
-           move i to ix
-           move fact to factx
-           display ix "!= " factx
-           add 1 to i
-           multiply i by fact
-             on size error display "VALOR MUITO GRANDE"
-           end-multiply
-         end-perform.
-         stop run.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Build an N! factorial table, where N is supplied
+      *              by the shared parameter file instead of a literal.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FACT-FILE ASSIGN TO "FATOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCP-FILE ASSIGN TO "FATEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO "FATRST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARMREC.
+
+       FD  FACT-FILE.
+       01  FACT-RECORD                PIC X(80).
+
+       FD  RESTART-FILE.
+       COPY RESTKEY.
+
+       FD  EXCP-FILE.
+       01  EXCP-RECORD.
+           05  EXCP-TIMESTAMP          PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EXCP-N                  PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EXCP-I-AT-FAILURE       PIC 9(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EXCP-LAST-GOOD-FACT     PIC 9(04).
+
+       FD  AUDIT-FILE.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       COPY REPTHDR.
+
+       01  WS-AUDIT-FILE-STATUS    PIC X(02).
+       01  WS-AUDIT-MESSAGE        PIC X(60).
+
+         77 fact pic 9(4).
+         77 n pic 9(2) value 5.
+         77 i pic 9(2).
+         77 ix pic 9(2).
+         77 factx pic 9(3).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-EOF                     VALUE "Y".
+           05  WS-SIZE-ERROR-SW    PIC X(01) VALUE "N".
+               88  WS-SIZE-ERROR              VALUE "Y".
+           05  WS-ABORT-FLAG       PIC 9(01) VALUE 0.
+               88  WS-ABORT-ON-OVERFLOW       VALUE 1.
+           05  WS-ABORT-NOW-SW     PIC X(01) VALUE "N".
+               88  WS-ABORT-NOW               VALUE "Y".
+           05  WS-RESTART-FLAG     PIC 9(01) VALUE 0.
+               88  WS-RESTART-MODE            VALUE 1.
+           05  WS-RESTART-FOUND-SW PIC X(01) VALUE "N".
+               88  WS-RESTART-FOUND           VALUE "Y".
+           05  WS-COMB-MODE-SW     PIC X(01) VALUE "N".
+               88  WS-COMB-MODE               VALUE "Y".
+
+       01  WS-COMBINATORICS.
+           05  WS-R                PIC 9(02) VALUE ZERO.
+           05  WS-FACT-N           PIC 9(18) COMP VALUE 1.
+           05  WS-FACT-R           PIC 9(18) COMP VALUE 1.
+           05  WS-FACT-NR          PIC 9(18) COMP VALUE 1.
+           05  WS-NCR              PIC 9(18) COMP VALUE ZERO.
+           05  WS-NPR              PIC 9(18) COMP VALUE ZERO.
+           05  WS-COMB-X           PIC 9(02) VALUE ZERO.
+           05  WS-COMB-CTR         PIC 9(02) VALUE ZERO.
+           05  WS-COMB-RESULT      PIC 9(18) COMP VALUE 1.
+           05  WS-NCR-ED           PIC Z(15)9.
+           05  WS-NPR-ED           PIC Z(15)9.
+           05  WS-R-ED             PIC Z9.
+           05  WS-COMB-OVERFLOW-SW PIC X(01) VALUE "N".
+               88  WS-COMB-OVERFLOW           VALUE "Y".
+
+       01  WS-LAST-GOOD-FACT       PIC 9(04) VALUE ZERO.
+
+       01  WS-CKPT-FIELDS.
+           05  WS-CKPT-DUMMY       PIC 9(02).
+           05  WS-CKPT-REM         PIC 9(01).
+
+       01  WS-SAVED-CHECKPOINT.
+           05  WS-SAVED-CKPT-POSITION  PIC 9(09) VALUE ZERO.
+           05  WS-SAVED-CKPT-VALUE     PIC 9(18) VALUE ZERO.
+
+       01  WS-CAPACITY-CHECK.
+           05  WS-CAP-SW           PIC X(01) VALUE "N".
+               88  WS-CAP-DONE                VALUE "Y".
+           05  WS-CAP-I            PIC 9(02) VALUE ZERO.
+           05  WS-CAP-FACT         PIC 9(18) COMP VALUE 1.
+           05  WS-CAP-NEXT-FACT    PIC 9(18) COMP VALUE ZERO.
+           05  WS-MAX-FEASIBLE-N   PIC 9(02) VALUE ZERO.
+
+       01  WS-EDIT-FIELDS.
+           05  WS-IX-ED            PIC Z9.
+           05  WS-FACTX-ED         PIC ZZZ9.
+           05  WS-N-ED             PIC Z9.
+           05  WS-MAX-N-ED         PIC Z9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-TABLE
+               UNTIL i GREATER THAN n OR WS-ABORT-NOW
+           PERFORM 4000-COMBINATORICS
+           PERFORM 9000-FINISH
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-PARM
+           MOVE 0 TO i
+           MOVE 1 TO fact
+           PERFORM 1400-RESTART-CHECK
+           PERFORM 1450-OPEN-DATA-FILES
+           PERFORM 1500-OPEN-AUDIT-LOG
+           MOVE "FACTORIAL TABLE REPORT" TO RPT-TITLE
+           ACCEPT RPT-RUN-DATE FROM DATE
+           MOVE RPT-RUN-MM TO RPT-RUN-DATE-ED (1:2)
+           MOVE RPT-RUN-DD TO RPT-RUN-DATE-ED (4:2)
+           MOVE RPT-RUN-YY TO RPT-RUN-DATE-ED (7:2)
+           MOVE ZERO TO RPT-PAGE-NO
+           PERFORM 1200-WRITE-HEADERS
+           MOVE N TO WS-N-ED
+           MOVE SPACES TO FACT-RECORD
+           STRING "FACTORIAL TABLE FOR N = " DELIMITED BY SIZE
+               WS-N-ED DELIMITED BY SIZE
+               INTO FACT-RECORD
+           END-STRING
+           WRITE FACT-RECORD
+           PERFORM 1300-CAPACITY-CHECK
+           DISPLAY "FATORIAL: ".
+
+       1200-WRITE-HEADERS.
+           ADD 1 TO RPT-PAGE-NO
+           MOVE RPT-PAGE-NO TO RPT-PAGE-NO-ED
+           MOVE SPACES TO FACT-RECORD
+           WRITE FACT-RECORD
+           MOVE SPACES TO FACT-RECORD
+           STRING RPT-TITLE DELIMITED BY SIZE
+               "  DATE: " DELIMITED BY SIZE
+               RPT-RUN-DATE-ED DELIMITED BY SIZE
+               "  PAGE: " DELIMITED BY SIZE
+               RPT-PAGE-NO-ED DELIMITED BY SIZE
+               INTO FACT-RECORD
+               ON OVERFLOW
+                   DISPLAY "SAMPLE: HEADER LINE TRUNCATED"
+           END-STRING
+           WRITE FACT-RECORD
+           MOVE SPACES TO FACT-RECORD
+           STRING "  I    I!" DELIMITED BY SIZE INTO FACT-RECORD
+           END-STRING
+           WRITE FACT-RECORD
+           MOVE SPACES TO FACT-RECORD
+           WRITE FACT-RECORD
+           MOVE ZERO TO RPT-LINE-COUNT.
+
+       1300-CAPACITY-CHECK.
+           PERFORM 1310-CAPACITY-STEP UNTIL WS-CAP-DONE
+           MOVE WS-MAX-FEASIBLE-N TO WS-MAX-N-ED
+           DISPLAY "LARGEST N THAT FITS IN FACT: " WS-MAX-N-ED
+           IF n > WS-MAX-FEASIBLE-N
+               DISPLAY "WARNING - REQUESTED N (" n
+                   ") EXCEEDS TABLE CAPACITY (" WS-MAX-N-ED ")"
+               MOVE SPACES TO FACT-RECORD
+               STRING "*** WARNING: N EXCEEDS CAPACITY, MAX N = "
+                   DELIMITED BY SIZE
+                   WS-MAX-N-ED DELIMITED BY SIZE
+                   " ***" DELIMITED BY SIZE
+                   INTO FACT-RECORD
+               END-STRING
+               WRITE FACT-RECORD
+           END-IF.
+
+       1310-CAPACITY-STEP.
+           ADD 1 TO WS-CAP-I
+           COMPUTE WS-CAP-NEXT-FACT = WS-CAP-FACT * WS-CAP-I
+           IF WS-CAP-NEXT-FACT > 9999 OR WS-CAP-I > 17
+               SET WS-CAP-DONE TO TRUE
+           ELSE
+               MOVE WS-CAP-NEXT-FACT TO WS-CAP-FACT
+               MOVE WS-CAP-I TO WS-MAX-FEASIBLE-N
+           END-IF.
+
+       1100-READ-PARM.
+           OPEN INPUT PARM-FILE
+           PERFORM 1110-READ-PARM-REC
+           PERFORM 1120-CHECK-PARM-REC UNTIL WS-EOF
+           CLOSE PARM-FILE.
+
+       1110-READ-PARM-REC.
+           READ PARM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1120-CHECK-PARM-REC.
+           IF PARM-PROGRAM-ID = "FAT"
+               IF PARM-NAME = "N"
+                   MOVE PARM-VALUE TO n
+               END-IF
+               IF PARM-NAME = "ABEND"
+                   MOVE PARM-VALUE TO WS-ABORT-FLAG
+               END-IF
+               IF PARM-NAME = "RESTART"
+                   MOVE PARM-VALUE TO WS-RESTART-FLAG
+               END-IF
+               IF PARM-NAME = "R"
+                   MOVE PARM-VALUE TO WS-R
+                   SET WS-COMB-MODE TO TRUE
+               END-IF
+           END-IF
+           PERFORM 1110-READ-PARM-REC.
+
+       1400-RESTART-CHECK.
+           IF WS-RESTART-MODE
+               MOVE "N" TO WS-EOF-SW
+               OPEN INPUT RESTART-FILE
+               PERFORM 1410-READ-RESTART-REC
+               PERFORM 1420-CHECK-RESTART-REC UNTIL WS-EOF
+               CLOSE RESTART-FILE
+               IF WS-RESTART-FOUND
+                   COMPUTE i = WS-SAVED-CKPT-POSITION + 1
+                   COMPUTE fact = WS-SAVED-CKPT-VALUE * i
+                   DISPLAY "RESTARTING FAT FROM I = " i
+               END-IF
+               MOVE "N" TO WS-EOF-SW
+           END-IF.
+
+       1450-OPEN-DATA-FILES.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND FACT-FILE
+               OPEN EXTEND EXCP-FILE
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT FACT-FILE
+               OPEN OUTPUT EXCP-FILE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
+       1500-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1510-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "FAT" TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-TIMESTAMP FROM TIME
+           MOVE WS-AUDIT-MESSAGE TO AUDIT-MESSAGE
+           WRITE AUDIT-LOG-RECORD.
+
+       1410-READ-RESTART-REC.
+           READ RESTART-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1420-CHECK-RESTART-REC.
+           IF RESTART-PROGRAM-ID = "FAT"
+               SET WS-RESTART-FOUND TO TRUE
+               MOVE RESTART-CKPT-POSITION TO WS-SAVED-CKPT-POSITION
+               MOVE RESTART-CKPT-VALUE TO WS-SAVED-CKPT-VALUE
+           END-IF
+           PERFORM 1410-READ-RESTART-REC.
+
+       2000-BUILD-TABLE.
+           IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+               PERFORM 1200-WRITE-HEADERS
+           END-IF
+           move i to ix
+           move fact to factx
+           display ix "!= " factx
+           MOVE ix TO WS-IX-ED
+           MOVE factx TO WS-FACTX-ED
+           MOVE SPACES TO FACT-RECORD
+           STRING WS-IX-ED DELIMITED BY SIZE
+               "! = " DELIMITED BY SIZE
+               WS-FACTX-ED DELIMITED BY SIZE
+               INTO FACT-RECORD
+           END-STRING
+           WRITE FACT-RECORD
+           ADD 1 TO RPT-LINE-COUNT
+           MOVE fact TO WS-LAST-GOOD-FACT
+           DIVIDE ix BY 2 GIVING WS-CKPT-DUMMY REMAINDER WS-CKPT-REM
+           IF WS-CKPT-REM = 0
+               PERFORM 2300-WRITE-CHECKPOINT
+           END-IF
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           add 1 to i
+           multiply i by fact
+             on size error
+               display "VALOR MUITO GRANDE"
+               SET WS-SIZE-ERROR TO TRUE
+           end-multiply
+           IF WS-SIZE-ERROR
+               PERFORM 2100-LOG-OVERFLOW
+               IF WS-ABORT-ON-OVERFLOW
+                   SET WS-ABORT-NOW TO TRUE
+               END-IF
+           END-IF.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE "FAT" TO RESTART-PROGRAM-ID
+           MOVE i TO RESTART-CKPT-POSITION
+           MOVE fact TO RESTART-CKPT-VALUE
+           ACCEPT RESTART-TIMESTAMP FROM TIME
+           WRITE RESTART-KEY-RECORD.
+
+       2100-LOG-OVERFLOW.
+           ACCEPT EXCP-TIMESTAMP FROM TIME
+           MOVE n TO EXCP-N
+           MOVE i TO EXCP-I-AT-FAILURE
+           MOVE WS-LAST-GOOD-FACT TO EXCP-LAST-GOOD-FACT
+           WRITE EXCP-RECORD
+           MOVE "VALOR MUITO GRANDE - FACT OVERFLOW AT I"
+               TO WS-AUDIT-MESSAGE
+           PERFORM 1510-WRITE-AUDIT-LOG.
+
+       4000-COMBINATORICS.
+           IF WS-COMB-MODE
+               IF WS-R > n
+                   DISPLAY "WARNING - R (" WS-R
+                       ") EXCEEDS N (" n "), COMBINATORICS SKIPPED"
+                   MOVE SPACES TO FACT-RECORD
+                   STRING "*** R EXCEEDS N, COMBINATORICS SKIPPED ***"
+                       DELIMITED BY SIZE
+                       INTO FACT-RECORD
+                   END-STRING
+                   WRITE FACT-RECORD
+               ELSE
+                   MOVE "N" TO WS-COMB-OVERFLOW-SW
+                   MOVE n TO WS-COMB-X
+                   PERFORM 4100-FACTORIAL-OF
+                   MOVE WS-COMB-RESULT TO WS-FACT-N
+                   IF WS-SIZE-ERROR
+                       SET WS-COMB-OVERFLOW TO TRUE
+                   END-IF
+                   MOVE WS-R TO WS-COMB-X
+                   PERFORM 4100-FACTORIAL-OF
+                   MOVE WS-COMB-RESULT TO WS-FACT-R
+                   IF WS-SIZE-ERROR
+                       SET WS-COMB-OVERFLOW TO TRUE
+                   END-IF
+                   COMPUTE WS-COMB-X = n - WS-R
+                   PERFORM 4100-FACTORIAL-OF
+                   MOVE WS-COMB-RESULT TO WS-FACT-NR
+                   IF WS-SIZE-ERROR
+                       SET WS-COMB-OVERFLOW TO TRUE
+                   END-IF
+                   IF WS-COMB-OVERFLOW
+                       DISPLAY "WARNING - FACTORIAL OVERFLOW, "
+                           "COMBINATORICS SKIPPED"
+                       MOVE SPACES TO FACT-RECORD
+                       STRING "*** FACTORIAL OVERFLOW, "
+                           "COMBINATORICS SKIPPED ***"
+                           DELIMITED BY SIZE
+                           INTO FACT-RECORD
+                       END-STRING
+                       WRITE FACT-RECORD
+                   ELSE
+                       COMPUTE WS-NCR =
+                           WS-FACT-N / (WS-FACT-R * WS-FACT-NR)
+                       COMPUTE WS-NPR = WS-FACT-N / WS-FACT-NR
+                       PERFORM 4200-REPORT-COMBINATORICS
+                   END-IF
+               END-IF
+           END-IF.
+
+       4100-FACTORIAL-OF.
+           MOVE 1 TO WS-COMB-RESULT
+           MOVE 0 TO WS-COMB-CTR
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           PERFORM 4110-FACTORIAL-STEP
+               UNTIL WS-COMB-CTR >= WS-COMB-X OR WS-SIZE-ERROR.
+
+       4110-FACTORIAL-STEP.
+           ADD 1 TO WS-COMB-CTR
+           COMPUTE WS-COMB-RESULT = WS-COMB-RESULT * WS-COMB-CTR
+               ON SIZE ERROR
+                   DISPLAY "VALOR MUITO GRANDE"
+                   SET WS-SIZE-ERROR TO TRUE
+           END-COMPUTE.
+
+       4200-REPORT-COMBINATORICS.
+           MOVE WS-R TO WS-R-ED
+           MOVE WS-NCR TO WS-NCR-ED
+           MOVE WS-NPR TO WS-NPR-ED
+           DISPLAY "C(" n "," WS-R-ED ") = " WS-NCR-ED
+           DISPLAY "P(" n "," WS-R-ED ") = " WS-NPR-ED
+           MOVE SPACES TO FACT-RECORD
+           STRING "COMBINATIONS  C(N,R) = " DELIMITED BY SIZE
+               WS-NCR-ED DELIMITED BY SIZE
+               INTO FACT-RECORD
+           END-STRING
+           WRITE FACT-RECORD
+           MOVE SPACES TO FACT-RECORD
+           STRING "PERMUTATIONS  P(N,R) = " DELIMITED BY SIZE
+               WS-NPR-ED DELIMITED BY SIZE
+               INTO FACT-RECORD
+           END-STRING
+           WRITE FACT-RECORD.
+
+       9000-FINISH.
+           MOVE SPACES TO FACT-RECORD
+           STRING "*** END OF FACTORIAL TABLE REPORT ***"
+               DELIMITED BY SIZE
+               INTO FACT-RECORD
+           END-STRING
+           WRITE FACT-RECORD
+           MOVE "FACTORIAL TABLE RUN COMPLETE" TO WS-AUDIT-MESSAGE
+           PERFORM 1510-WRITE-AUDIT-LOG
+           CLOSE FACT-FILE
+           CLOSE EXCP-FILE
+           CLOSE RESTART-FILE
+           CLOSE AUDIT-FILE.
+
+       END PROGRAM SAMPLE.
