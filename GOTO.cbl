@@ -1,26 +1,134 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-              IDENTIFICATION DIVISION.
-       PROGRAM-ID. GoTo.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            GOTO-A.
-                DISPLAY "GO TO A"
-                GO TO GOTO-B.
-            GOTO-C.
-                DISPLAY "GO TO C"
-                GO TO FIM.
-            GOTO-B.
-                DISPLAY "GO TO B"
-                GO TO GOTO-C.
-            FIM.
-                DISPLAY "FIM DO GO TO"
-            STOP RUN.
-       END PROGRAM GoTo.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Drive the GO TO step sequence entirely from the
+      *              step-control file: the file's STEP-SEQUENCE column
+      *              says how many steps run and in what order, so
+      *              steps can be reordered or added just by changing
+      *              GOTOSTEP, not by editing and recompiling a GO TO
+      *              chain. Logs every step entered, lets each step's
+      *              own status flag decide whether it runs, and leaves
+      *              a completion record behind for whatever scheduler
+      *              kicked this job off.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GoTo.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-FILE ASSIGN TO "GOTOSTEP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RUNLOG-FILE ASSIGN TO "GOTOLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATUS-FILE ASSIGN TO "GOTOSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-FILE.
+       01  STEP-RECORD.
+           05  STEP-SEQUENCE           PIC 9(02).
+           05  STEP-PROGRAM-ID         PIC X(08).
+           05  STEP-ACTIVE-FLAG        PIC X(01).
+               88  STEP-IS-ACTIVE               VALUE "Y".
+
+       FD  RUNLOG-FILE.
+       01  RUNLOG-RECORD.
+           05  RUNLOG-LABEL            PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  RUNLOG-TIMESTAMP        PIC 9(08).
+
+       FD  STATUS-FILE.
+       01  GOTO-COMPLETION-RECORD.
+           05  COMPL-PROGRAM-ID        PIC X(08) VALUE "GOTO".
+           05  COMPL-STATUS-CODE       PIC 9(02).
+           05  COMPL-TIMESTAMP         PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF                          VALUE "Y".
+
+       01  WS-CURRENT-LABEL            PIC X(08) VALUE SPACES.
+
+       01  WS-MAX-SEQUENCE             PIC 9(02) VALUE ZERO.
+       01  WS-CURRENT-SEQ              PIC 9(02) VALUE ZERO.
+       01  WS-STEP-TABLE.
+           05  WS-STEP-ENTRY OCCURS 10 TIMES INDEXED BY WS-STEP-IDX.
+               10  WS-STEP-PROGRAM-ID  PIC X(08) VALUE SPACES.
+               10  WS-STEP-ACTIVE-FLAG PIC X(01) VALUE "Y".
+                   88  WS-STEP-ACTIVE            VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INITIALIZE
+            MOVE 1 TO WS-CURRENT-SEQ.
+            GOTO-STEP.
+                IF WS-CURRENT-SEQ > WS-MAX-SEQUENCE
+                    GO TO FIM
+                END-IF
+                SET WS-STEP-IDX TO WS-CURRENT-SEQ
+                DISPLAY "GO TO STEP " WS-CURRENT-SEQ
+                MOVE WS-STEP-PROGRAM-ID (WS-STEP-IDX)
+                    TO WS-CURRENT-LABEL
+                PERFORM 8000-LOG-LABEL
+                PERFORM 3900-DISPATCH-CURRENT-STEP
+                ADD 1 TO WS-CURRENT-SEQ
+                GO TO GOTO-STEP.
+            FIM.
+                DISPLAY "FIM DO GO TO"
+                MOVE "FIM" TO WS-CURRENT-LABEL
+                PERFORM 8000-LOG-LABEL
+                PERFORM 9000-WRITE-COMPLETION
+            STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT STEP-FILE
+           PERFORM 1010-READ-STEP-REC
+           PERFORM 1020-LOAD-STEP-TABLE UNTIL WS-EOF
+           CLOSE STEP-FILE
+           OPEN OUTPUT RUNLOG-FILE.
+
+       1010-READ-STEP-REC.
+           READ STEP-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1020-LOAD-STEP-TABLE.
+           IF STEP-SEQUENCE > ZERO AND STEP-SEQUENCE <= 10
+               MOVE STEP-PROGRAM-ID
+                   TO WS-STEP-PROGRAM-ID (STEP-SEQUENCE)
+               MOVE STEP-ACTIVE-FLAG
+                   TO WS-STEP-ACTIVE-FLAG (STEP-SEQUENCE)
+               IF STEP-SEQUENCE > WS-MAX-SEQUENCE
+                   MOVE STEP-SEQUENCE TO WS-MAX-SEQUENCE
+               END-IF
+           ELSE
+               DISPLAY "GOTO: STEP SEQUENCE OUT OF RANGE, DROPPED, "
+                   STEP-SEQUENCE " " STEP-PROGRAM-ID
+           END-IF
+           PERFORM 1010-READ-STEP-REC.
+
+       3900-DISPATCH-CURRENT-STEP.
+           IF WS-STEP-ACTIVE (WS-STEP-IDX)
+               AND WS-STEP-PROGRAM-ID (WS-STEP-IDX) NOT = SPACES
+               DISPLAY "GOTO: CALLING " WS-STEP-PROGRAM-ID (WS-STEP-IDX)
+               CALL WS-STEP-PROGRAM-ID (WS-STEP-IDX)
+           END-IF.
+
+       8000-LOG-LABEL.
+           MOVE WS-CURRENT-LABEL TO RUNLOG-LABEL
+           ACCEPT RUNLOG-TIMESTAMP FROM TIME
+           WRITE RUNLOG-RECORD.
+
+       9000-WRITE-COMPLETION.
+           MOVE "GOTO" TO COMPL-PROGRAM-ID
+           MOVE ZERO TO COMPL-STATUS-CODE
+           ACCEPT COMPL-TIMESTAMP FROM TIME
+           OPEN OUTPUT STATUS-FILE
+           WRITE GOTO-COMPLETION-RECORD
+           CLOSE STATUS-FILE
+           CLOSE RUNLOG-FILE.
+
+       END PROGRAM GoTo.
