@@ -1,28 +1,168 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. REPETICAO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(9).
-           01 WS-NUM2 PIC 9(9).
-           01 WS-NUM3 PIC 9(9).
-       PROCEDURE DIVISION.
-       MOVE 25 TO WS-NUM1.
-       MOVE 10 TO WS-NUM2.
-       MOVE 8  TO WS-NUM3.
-       MAIN-PROCEDURE.
-           PARA-1.
-               DISPLAY "TA NO PARA-1".
-               COMPUTE WS-NUM2 = WS-NUM2 + 1
-           IF WS-NUM1 > WS-NUM2 THEN
-                DISPLAY "O numero 1 é : ", WS-NUM1
-                DISPLAY "O numero 2 é : ", WS-NUM2
-                GO TO PARA-1
-           DISPLAY "Hello world"
-           STOP RUN.
-       END PROGRAM REPETICAO.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Loop WS-NUM2 up toward WS-NUM1, restartable from a
+      *              checkpoint instead of always starting over at the
+      *              literal starting value.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPETICAO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESTART-FILE ASSIGN TO "REPRST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+           SELECT TRACE-FILE ASSIGN TO "REPTRACE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BUCKET-FILE ASSIGN TO "REPBUCK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESTART-FILE.
+       COPY RESTKEY.
+
+       FD  TRACE-FILE.
+       01  TRACE-RECORD.
+           05  TRACE-ITERATION         PIC 9(09).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TRACE-NUM2              PIC 9(09).
+
+       FD  BUCKET-FILE.
+       01  BUCKET-RECORD               PIC X(40).
+
+       FD  AUDIT-FILE.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+           01 WS-NUM1 PIC 9(9).
+           01 WS-NUM2 PIC 9(9).
+           01 WS-NUM3 PIC 9(9).
+
+       01  WS-FILE-STATUSES.
+           05  WS-RESTART-FILE-STATUS  PIC X(02).
+           05  WS-AUDIT-FILE-STATUS    PIC X(02).
+
+       01  WS-AUDIT-MESSAGE            PIC X(60).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF                          VALUE "Y".
+           05  WS-RESTART-FOUND-SW     PIC X(01) VALUE "N".
+               88  WS-RESTART-FOUND                VALUE "Y".
+
+       01  WS-SAVED-CKPT-VALUE         PIC 9(18) VALUE ZERO.
+       01  WS-ITERATION-COUNT          PIC 9(09) VALUE ZERO.
+
+       01  WS-BUCKET-LABEL             PIC X(07) VALUE SPACES.
+       01  WS-NUM2-ED                  PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 25 TO WS-NUM1
+           MOVE 10 TO WS-NUM2
+           MOVE 8  TO WS-NUM3
+           PERFORM 1000-RESTART-CHECK
+           OPEN OUTPUT RESTART-FILE
+           OPEN OUTPUT TRACE-FILE
+           OPEN OUTPUT BUCKET-FILE
+           PERFORM 1800-OPEN-AUDIT-LOG
+           MOVE "COMPARISON LOOP STARTED" TO WS-AUDIT-MESSAGE
+           PERFORM 1900-WRITE-AUDIT-LOG
+           PERFORM 2000-PARA-1 UNTIL WS-NUM1 <= WS-NUM2
+           MOVE "COMPARISON LOOP COMPLETE" TO WS-AUDIT-MESSAGE
+           PERFORM 1900-WRITE-AUDIT-LOG
+           CLOSE RESTART-FILE
+           CLOSE TRACE-FILE
+           CLOSE BUCKET-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY "Hello world"
+           GOBACK.
+
+       1000-RESTART-CHECK.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               PERFORM 1010-READ-RESTART-REC
+               PERFORM 1020-CHECK-RESTART-REC UNTIL WS-EOF
+               CLOSE RESTART-FILE
+               IF WS-RESTART-FOUND
+                   MOVE WS-SAVED-CKPT-VALUE TO WS-NUM2
+                   DISPLAY "REPETICAO: RESUMING FROM CHECKPOINT, "
+                       "WS-NUM2 = " WS-NUM2
+               END-IF
+           END-IF.
+
+       1800-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1900-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "REPETIC1" TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-TIMESTAMP FROM TIME
+           MOVE WS-AUDIT-MESSAGE TO AUDIT-MESSAGE
+           WRITE AUDIT-LOG-RECORD.
+
+       1010-READ-RESTART-REC.
+           READ RESTART-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1020-CHECK-RESTART-REC.
+           IF RESTART-PROGRAM-ID = "REPETIC1"
+               SET WS-RESTART-FOUND TO TRUE
+               MOVE RESTART-CKPT-VALUE TO WS-SAVED-CKPT-VALUE
+           END-IF
+           PERFORM 1010-READ-RESTART-REC.
+
+       2000-PARA-1.
+           DISPLAY "TA NO PARA-1"
+           ADD 1 TO WS-ITERATION-COUNT
+           COMPUTE WS-NUM2 = WS-NUM2 + 1
+           PERFORM 2100-WRITE-CHECKPOINT
+           PERFORM 2200-WRITE-TRACE
+           PERFORM 2300-CLASSIFY-BUCKET
+           IF WS-NUM1 > WS-NUM2
+               DISPLAY "O numero 1 e : ", WS-NUM1
+               DISPLAY "O numero 2 e : ", WS-NUM2
+           END-IF.
+
+       2200-WRITE-TRACE.
+           MOVE WS-ITERATION-COUNT TO TRACE-ITERATION
+           MOVE WS-NUM2 TO TRACE-NUM2
+           WRITE TRACE-RECORD.
+
+       2300-CLASSIFY-BUCKET.
+           IF WS-NUM2 <= WS-NUM3
+               MOVE "CURRENT" TO WS-BUCKET-LABEL
+           ELSE
+               IF WS-NUM2 <= WS-NUM1
+                   MOVE "30-DAY " TO WS-BUCKET-LABEL
+               ELSE
+                   MOVE "60-DAY " TO WS-BUCKET-LABEL
+               END-IF
+           END-IF
+           MOVE WS-NUM2 TO WS-NUM2-ED
+           MOVE SPACES TO BUCKET-RECORD
+           STRING WS-NUM2-ED     DELIMITED BY SIZE
+               "   "             DELIMITED BY SIZE
+               WS-BUCKET-LABEL   DELIMITED BY SIZE
+               INTO BUCKET-RECORD
+           END-STRING
+           WRITE BUCKET-RECORD.
+
+       2100-WRITE-CHECKPOINT.
+           MOVE "REPETIC1" TO RESTART-PROGRAM-ID
+           MOVE WS-NUM2 TO RESTART-CKPT-POSITION
+           MOVE WS-NUM2 TO RESTART-CKPT-VALUE
+           ACCEPT RESTART-TIMESTAMP FROM TIME
+           WRITE RESTART-KEY-RECORD.
+
+       END PROGRAM REPETICAO.
