@@ -1,23 +1,286 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      *******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01 NUM1 PIC 9(3).
-       01 NUM2 PIC 9(3).
-       01 SOMA PIC 9(3).
-       PROCEDURE DIVISION.
-       ACCEPT NUM1.
-       ACCEPT NUM2.
-       MAIN-PROCEDURE.
-            ADD NUM1 TO NUM2 GIVING SOMA.
-            DISPLAY "NUM1 + NUM2 = ", SOMA
-            STOP RUN.
-       END PROGRAM SOMA.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Batch addition of signed NUM1/NUM2 currency
+      *              amounts read from a transaction file, one SOMA
+      *              result per pair plus a run summary.
+      * Tectonics: cobc
+      *******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOMA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "SOMAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "SOMAREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-REC-TYPE         PIC X(03).
+               88  TR-IS-HEADER            VALUE "HDR".
+               88  TR-IS-DETAIL            VALUE "DTL".
+               88  TR-IS-TRAILER           VALUE "TRL".
+           05  TR-DETAIL-DATA.
+               10  TR-NUM1             PIC S9(7)V99.
+               10  TR-NUM2             PIC S9(7)V99.
+           05  TR-HEADER-DATA REDEFINES TR-DETAIL-DATA.
+               10  TR-EXPECTED-COUNT   PIC 9(7).
+           05  TR-TRAILER-DATA REDEFINES TR-DETAIL-DATA.
+               10  TR-ACTUAL-COUNT     PIC 9(7).
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD           PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-NUM1             PIC S9(7)V99.
+           05  RJ-NUM2             PIC S9(7)V99.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RJ-REASON-CODE      PIC X(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  RJ-REASON-TEXT      PIC X(30).
+
+       FD  AUDIT-FILE.
+       COPY AUDITLOG.
+
+       WORKING-STORAGE SECTION.
+       01 NUM1 PIC S9(7)V99 COMP-3.
+       01 NUM2 PIC S9(7)V99 COMP-3.
+       01 SOMA PIC S9(7)V99 COMP-3.
+       01 SOMA-ED PIC -(7)9.99.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-EOF                     VALUE "Y".
+           05  WS-SIZE-ERROR-SW    PIC X(01) VALUE "N".
+               88  WS-SIZE-ERROR              VALUE "Y".
+           05  WS-BALANCE-SW       PIC X(01) VALUE "Y".
+               88  WS-IN-BALANCE               VALUE "Y".
+               88  WS-OUT-OF-BALANCE           VALUE "N".
+
+       01  WS-AUDIT-FILE-STATUS    PIC X(02).
+       01  WS-AUDIT-MESSAGE        PIC X(60).
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT     PIC 9(7) COMP VALUE ZERO.
+           05  WS-RECORD-COUNT-ED  PIC ZZZZZZ9.
+           05  WS-REJECT-COUNT     PIC 9(7) COMP VALUE ZERO.
+           05  WS-REJECT-COUNT-ED  PIC ZZZZZZ9.
+           05  WS-GRAND-TOTAL      PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05  WS-GRAND-TOTAL-ED   PIC -(8)9.99.
+           05  WS-DETAIL-COUNT     PIC 9(7) COMP VALUE ZERO.
+           05  WS-EXPECTED-COUNT   PIC 9(7) VALUE ZERO.
+           05  WS-EXPECTED-COUNT-ED PIC ZZZZZZ9.
+           05  WS-TRAILER-COUNT    PIC 9(7) VALUE ZERO.
+
+       COPY REPTHDR.
+
+       01  WS-COLUMN-HEADING-LINE  PIC X(40) VALUE
+           "NUM1 + NUM2 = RESULT".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-EOF OR TR-IS-TRAILER
+           PERFORM 2900-VALIDATE-TRAILER
+           PERFORM 3000-FINISH
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           OPEN OUTPUT RESULT-FILE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM 1900-OPEN-AUDIT-LOG
+           MOVE "SOMA - DAILY ADDITION REGISTER" TO RPT-TITLE
+           ACCEPT RPT-RUN-DATE FROM DATE
+           MOVE RPT-RUN-MM TO RPT-RUN-DATE-ED (1:2)
+           MOVE RPT-RUN-DD TO RPT-RUN-DATE-ED (4:2)
+           MOVE RPT-RUN-YY TO RPT-RUN-DATE-ED (7:2)
+           PERFORM 2100-READ-TRANS
+           IF NOT WS-EOF AND NOT TR-IS-HEADER
+               DISPLAY "SOMA: MISSING BATCH HEADER RECORD"
+               MOVE "MISSING BATCH HEADER RECORD" TO WS-AUDIT-MESSAGE
+               PERFORM 1910-WRITE-AUDIT-LOG
+               SET WS-OUT-OF-BALANCE TO TRUE
+           ELSE
+               IF NOT WS-EOF
+                   MOVE TR-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                   PERFORM 2100-READ-TRANS
+               END-IF
+           END-IF.
+
+       1900-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1910-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "SOMA" TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-TIMESTAMP FROM TIME
+           MOVE WS-AUDIT-MESSAGE TO AUDIT-MESSAGE
+           WRITE AUDIT-LOG-RECORD.
+
+       1100-WRITE-HEADERS.
+           ADD 1 TO RPT-PAGE-NO
+           MOVE RPT-PAGE-NO TO RPT-PAGE-NO-ED
+           MOVE SPACES TO RESULT-RECORD
+           WRITE RESULT-RECORD
+           MOVE SPACES TO RESULT-RECORD
+           STRING RPT-TITLE DELIMITED BY SIZE
+               "  DATE: " DELIMITED BY SIZE
+               RPT-RUN-DATE-ED DELIMITED BY SIZE
+               "  PAGE: " DELIMITED BY SIZE
+               RPT-PAGE-NO-ED DELIMITED BY SIZE
+               INTO RESULT-RECORD
+               ON OVERFLOW
+                   DISPLAY "SOMA: HEADER LINE TRUNCATED"
+           END-STRING
+           WRITE RESULT-RECORD
+           MOVE SPACES TO RESULT-RECORD
+           WRITE RESULT-RECORD
+           MOVE WS-COLUMN-HEADING-LINE TO RESULT-RECORD
+           WRITE RESULT-RECORD
+           MOVE SPACES TO RESULT-RECORD
+           WRITE RESULT-RECORD
+           MOVE ZERO TO RPT-LINE-COUNT.
+
+       2000-PROCESS-RECORD.
+           IF NOT TR-IS-DETAIL
+               PERFORM 2100-READ-TRANS
+           ELSE
+               PERFORM 2050-ADD-PAIR
+           END-IF.
+
+       2050-ADD-PAIR.
+           ADD 1 TO WS-DETAIL-COUNT
+           MOVE TR-NUM1 TO NUM1
+           MOVE TR-NUM2 TO NUM2
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           ADD NUM1 TO NUM2 GIVING SOMA
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+           END-ADD
+           IF WS-SIZE-ERROR
+               PERFORM 2200-WRITE-REJECT
+           ELSE
+               ADD 1 TO WS-RECORD-COUNT
+               ADD SOMA TO WS-GRAND-TOTAL
+               IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+                   PERFORM 1100-WRITE-HEADERS
+               END-IF
+               MOVE SOMA TO SOMA-ED
+               MOVE SPACES TO RESULT-RECORD
+               STRING "NUM1 + NUM2 = " DELIMITED BY SIZE
+                   SOMA-ED DELIMITED BY SIZE
+                   INTO RESULT-RECORD
+               END-STRING
+               WRITE RESULT-RECORD
+               ADD 1 TO RPT-LINE-COUNT
+           END-IF
+           PERFORM 2100-READ-TRANS.
+
+       2100-READ-TRANS.
+           READ TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2900-VALIDATE-TRAILER.
+           IF WS-EOF
+               DISPLAY "SOMA: MISSING BATCH TRAILER RECORD"
+               MOVE "MISSING BATCH TRAILER RECORD" TO WS-AUDIT-MESSAGE
+               PERFORM 1910-WRITE-AUDIT-LOG
+               SET WS-OUT-OF-BALANCE TO TRUE
+           ELSE
+               MOVE TR-ACTUAL-COUNT TO WS-TRAILER-COUNT
+               IF WS-TRAILER-COUNT NOT = WS-DETAIL-COUNT
+                   OR WS-EXPECTED-COUNT NOT = WS-DETAIL-COUNT
+                   SET WS-OUT-OF-BALANCE TO TRUE
+               END-IF
+           END-IF.
+
+       2200-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           MOVE TR-NUM1 TO RJ-NUM1
+           MOVE TR-NUM2 TO RJ-NUM2
+           MOVE "E001" TO RJ-REASON-CODE
+           MOVE "SUM EXCEEDS FIELD CAPACITY" TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD
+           MOVE "REJECT - SUM EXCEEDS FIELD CAPACITY"
+               TO WS-AUDIT-MESSAGE
+           PERFORM 1910-WRITE-AUDIT-LOG.
+
+       3000-FINISH.
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED
+           MOVE SPACES TO RESULT-RECORD
+           STRING "RECORDS PROCESSED: " DELIMITED BY SIZE
+               WS-RECORD-COUNT-ED DELIMITED BY SIZE
+               INTO RESULT-RECORD
+           END-STRING
+           WRITE RESULT-RECORD
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-ED
+           MOVE SPACES TO RESULT-RECORD
+           STRING "RECORDS REJECTED : " DELIMITED BY SIZE
+               WS-REJECT-COUNT-ED DELIMITED BY SIZE
+               INTO RESULT-RECORD
+           END-STRING
+           WRITE RESULT-RECORD
+           PERFORM 3100-WRITE-TRAILER
+           STRING "RUN COMPLETE - RECORDS: " DELIMITED BY SIZE
+               WS-RECORD-COUNT-ED DELIMITED BY SIZE
+               " REJECTS: " DELIMITED BY SIZE
+               WS-REJECT-COUNT-ED DELIMITED BY SIZE
+               INTO WS-AUDIT-MESSAGE
+           END-STRING
+           PERFORM 1910-WRITE-AUDIT-LOG
+           CLOSE TRANS-FILE
+           CLOSE RESULT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE.
+
+       3100-WRITE-TRAILER.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED
+           MOVE SPACES TO RESULT-RECORD
+           STRING "TRAILER - COUNT: " DELIMITED BY SIZE
+               WS-RECORD-COUNT-ED DELIMITED BY SIZE
+               "  GRAND TOTAL: " DELIMITED BY SIZE
+               WS-GRAND-TOTAL-ED DELIMITED BY SIZE
+               INTO RESULT-RECORD
+           END-STRING
+           WRITE RESULT-RECORD
+           PERFORM 3200-WRITE-BALANCE-STATUS.
+
+       3200-WRITE-BALANCE-STATUS.
+           MOVE WS-EXPECTED-COUNT TO WS-EXPECTED-COUNT-ED
+           MOVE SPACES TO RESULT-RECORD
+           STRING "BATCH EXPECTED COUNT: " DELIMITED BY SIZE
+               WS-EXPECTED-COUNT-ED DELIMITED BY SIZE
+               INTO RESULT-RECORD
+           END-STRING
+           WRITE RESULT-RECORD
+           MOVE SPACES TO RESULT-RECORD
+           IF WS-IN-BALANCE
+               STRING "BATCH STATUS: IN BALANCE" DELIMITED BY SIZE
+                   INTO RESULT-RECORD
+               END-STRING
+           ELSE
+               STRING "BATCH STATUS: *** OUT OF BALANCE ***"
+                   DELIMITED BY SIZE
+                   INTO RESULT-RECORD
+               END-STRING
+           END-IF
+           WRITE RESULT-RECORD.
+
+       END PROGRAM SOMA.
