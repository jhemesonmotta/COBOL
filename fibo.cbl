@@ -1,25 +1,279 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. "Fibonacci".
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  i                    PIC 9(4) VALUE 0.
-       01  first-number          PIC 9(4) VALUE 0.
-       01  second-number         PIC 9(4) VALUE 1.
-       01  temp-number           PIC 9(4) VALUE 1.
-       01  display-number        PIC 9(4).
-       PROCEDURE DIVISION.
-
-       START-PROGRAM.
-       MOVE first-number TO display-number.
-       DISPLAY display-number.
-       MOVE second-number TO display-number.
-       DISPLAY display-number.
-       PERFORM VARYING i FROM 1 BY 1 UNTIL i = 8
-           ADD first-number TO second-number GIVING temp-number
-           MOVE second-number TO first-number
-           MOVE temp-number TO second-number
-           MOVE temp-number TO display-number
-           DISPLAY display-number
-       END-PERFORM.
-       STOP RUN.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Generate a Fibonacci sequence whose term count and
+      *              starting seed pair come from the shared parameter
+      *              file instead of being hardcoded.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBONACCI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIBO-FILE ASSIGN TO "FIBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GROWTH-FILE ASSIGN TO "FIBOGR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIBO-KEYED-FILE ASSIGN TO "FIBOKEY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIBOK-TERM-INDEX.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "FIBORST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       COPY PARMREC.
+
+       FD  FIBO-FILE.
+       01  FIBO-RECORD.
+           05  FIBO-TERM-INDEX     PIC 9(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  FIBO-TERM-VALUE     PIC 9(09).
+
+       FD  GROWTH-FILE.
+       01  GROWTH-RECORD           PIC X(60).
+
+       FD  FIBO-KEYED-FILE.
+       01  FIBOK-RECORD.
+           05  FIBOK-TERM-INDEX    PIC 9(04).
+           05  FIBOK-TERM-VALUE    PIC 9(09).
+
+       FD  AUDIT-FILE.
+       COPY AUDITLOG.
+
+       FD  RESTART-FILE.
+       COPY RESTKEY.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS PIC X(02).
+       01  WS-AUDIT-MESSAGE     PIC X(60).
+       01  WS-RESTART-FLAG      PIC 9(01) VALUE 0.
+           88  WS-RESTART-MODE          VALUE 1.
+       01  WS-RESTART-FOUND-SW  PIC X(01) VALUE "N".
+           88  WS-RESTART-FOUND         VALUE "Y".
+       01  WS-SAVED-CKPT-POSITION PIC 9(09) VALUE ZERO.
+       01  WS-SAVED-CKPT-VALUE    PIC 9(18) VALUE ZERO.
+       01  WS-START-TERM         PIC 9(4) VALUE 3.
+       01  i                    PIC 9(4) VALUE 0.
+       01  first-number          PIC 9(9) VALUE 0.
+       01  second-number         PIC 9(9) VALUE 1.
+       01  temp-number           PIC 9(9) VALUE 1.
+       01  display-number        PIC 9(9).
+       01  WS-TERMS              PIC 9(4) VALUE 9.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW           PIC X(01) VALUE "N".
+               88  WS-EOF                     VALUE "Y".
+           05  WS-SIZE-ERROR-SW    PIC X(01) VALUE "N".
+               88  WS-SIZE-ERROR              VALUE "Y".
+           05  WS-STOP-NOW-SW      PIC X(01) VALUE "N".
+               88  WS-STOP-NOW                VALUE "Y".
+
+       01  WS-CKPT-FIELDS.
+           05  WS-CKPT-DUMMY       PIC 9(04).
+           05  WS-CKPT-REM         PIC 9(01).
+
+       01  WS-GOLDEN-RATIO         PIC 9(1)V9(6) VALUE 1.618034.
+       01  WS-GROWTH-FIELDS.
+           05  WS-RATIO            PIC 9(4)V9(6) VALUE ZERO.
+           05  WS-RATIO-ED         PIC ZZZ9.999999.
+           05  WS-DIFF             PIC S9(4)V9(6) VALUE ZERO.
+           05  WS-DIFF-ED          PIC -(3)9.999999.
+           05  WS-GR-INDEX-ED      PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-GENERATE-TERM
+               VARYING i FROM WS-START-TERM BY 1
+               UNTIL i > WS-TERMS OR WS-STOP-NOW
+           MOVE "SEQUENCE GENERATION COMPLETE" TO WS-AUDIT-MESSAGE
+           PERFORM 1900-WRITE-AUDIT-LOG
+           CLOSE FIBO-FILE
+           CLOSE GROWTH-FILE
+           CLOSE FIBO-KEYED-FILE
+           CLOSE RESTART-FILE
+           CLOSE AUDIT-FILE
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-PARM
+           PERFORM 1400-RESTART-CHECK
+           PERFORM 1450-OPEN-DATA-FILES
+           PERFORM 1800-OPEN-AUDIT-LOG
+           MOVE SPACES TO GROWTH-RECORD
+           STRING "TERM  VALUE/PRIOR  RATIO       DIFF FROM PHI"
+               DELIMITED BY SIZE
+               INTO GROWTH-RECORD
+           END-STRING
+           WRITE GROWTH-RECORD
+           IF NOT WS-RESTART-FOUND
+               MOVE first-number TO display-number
+               DISPLAY display-number
+               MOVE 1 TO FIBO-TERM-INDEX
+               MOVE display-number TO FIBO-TERM-VALUE
+               WRITE FIBO-RECORD
+               MOVE 1 TO FIBOK-TERM-INDEX
+               MOVE display-number TO FIBOK-TERM-VALUE
+               WRITE FIBOK-RECORD
+               MOVE second-number TO display-number
+               DISPLAY display-number
+               MOVE 2 TO FIBO-TERM-INDEX
+               MOVE display-number TO FIBO-TERM-VALUE
+               WRITE FIBO-RECORD
+               MOVE 2 TO FIBOK-TERM-INDEX
+               MOVE display-number TO FIBOK-TERM-VALUE
+               WRITE FIBOK-RECORD
+           END-IF.
+
+       1450-OPEN-DATA-FILES.
+           IF WS-RESTART-FOUND
+               OPEN EXTEND FIBO-FILE
+               OPEN EXTEND GROWTH-FILE
+               OPEN I-O FIBO-KEYED-FILE
+               OPEN EXTEND RESTART-FILE
+           ELSE
+               OPEN OUTPUT FIBO-FILE
+               OPEN OUTPUT GROWTH-FILE
+               OPEN OUTPUT FIBO-KEYED-FILE
+               OPEN OUTPUT RESTART-FILE
+           END-IF.
+
+       1100-READ-PARM.
+           OPEN INPUT PARM-FILE
+           PERFORM 1110-READ-PARM-REC
+           PERFORM 1120-CHECK-PARM-REC UNTIL WS-EOF
+           CLOSE PARM-FILE.
+
+       1800-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1900-WRITE-AUDIT-LOG.
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "FIBO" TO AUDIT-PROGRAM-ID
+           ACCEPT AUDIT-TIMESTAMP FROM TIME
+           MOVE WS-AUDIT-MESSAGE TO AUDIT-MESSAGE
+           WRITE AUDIT-LOG-RECORD.
+
+       1110-READ-PARM-REC.
+           READ PARM-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1120-CHECK-PARM-REC.
+           IF PARM-PROGRAM-ID = "FIBO"
+               IF PARM-NAME = "TERMS"
+                   MOVE PARM-VALUE TO WS-TERMS
+               END-IF
+               IF PARM-NAME = "SEED1"
+                   MOVE PARM-VALUE TO first-number
+               END-IF
+               IF PARM-NAME = "SEED2"
+                   MOVE PARM-VALUE TO second-number
+               END-IF
+               IF PARM-NAME = "RESTART"
+                   MOVE PARM-VALUE TO WS-RESTART-FLAG
+               END-IF
+           END-IF
+           PERFORM 1110-READ-PARM-REC.
+
+       1400-RESTART-CHECK.
+           IF WS-RESTART-MODE
+               MOVE "N" TO WS-EOF-SW
+               OPEN INPUT RESTART-FILE
+               PERFORM 1410-READ-RESTART-REC
+               PERFORM 1420-CHECK-RESTART-REC UNTIL WS-EOF
+               CLOSE RESTART-FILE
+               IF WS-RESTART-FOUND
+                   MOVE WS-SAVED-CKPT-POSITION TO i
+                   DIVIDE WS-SAVED-CKPT-VALUE BY 1000000000
+                       GIVING first-number REMAINDER second-number
+                   COMPUTE WS-START-TERM = i + 1
+                   DISPLAY "RESTARTING FIBO FROM TERM " WS-START-TERM
+               END-IF
+               MOVE "N" TO WS-EOF-SW
+           END-IF.
+
+       1410-READ-RESTART-REC.
+           READ RESTART-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1420-CHECK-RESTART-REC.
+           IF RESTART-PROGRAM-ID = "FIBO"
+               SET WS-RESTART-FOUND TO TRUE
+               MOVE RESTART-CKPT-POSITION TO WS-SAVED-CKPT-POSITION
+               MOVE RESTART-CKPT-VALUE TO WS-SAVED-CKPT-VALUE
+           END-IF
+           PERFORM 1410-READ-RESTART-REC.
+
+       2300-WRITE-CHECKPOINT.
+           MOVE "FIBO" TO RESTART-PROGRAM-ID
+           MOVE i TO RESTART-CKPT-POSITION
+           COMPUTE RESTART-CKPT-VALUE =
+               first-number * 1000000000 + second-number
+           ACCEPT RESTART-TIMESTAMP FROM TIME
+           WRITE RESTART-KEY-RECORD.
+
+       2000-GENERATE-TERM.
+           MOVE "N" TO WS-SIZE-ERROR-SW
+           ADD first-number TO second-number GIVING temp-number
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR TO TRUE
+           END-ADD
+           IF WS-SIZE-ERROR
+               DISPLAY "FIBONACCI: TERM " i
+                   " EXCEEDS FIELD CAPACITY, SEQUENCE STOPPED"
+               MOVE "TERM EXCEEDS FIELD CAPACITY, SEQUENCE STOPPED"
+                   TO WS-AUDIT-MESSAGE
+               PERFORM 1900-WRITE-AUDIT-LOG
+               SET WS-STOP-NOW TO TRUE
+           ELSE
+               IF second-number NOT = ZERO
+                   COMPUTE WS-RATIO ROUNDED =
+                       temp-number / second-number
+                   COMPUTE WS-DIFF = WS-RATIO - WS-GOLDEN-RATIO
+                   PERFORM 2100-WRITE-GROWTH-LINE
+               END-IF
+               MOVE second-number TO first-number
+               MOVE temp-number TO second-number
+               MOVE temp-number TO display-number
+               DISPLAY display-number
+               MOVE i TO FIBO-TERM-INDEX
+               MOVE display-number TO FIBO-TERM-VALUE
+               WRITE FIBO-RECORD
+               MOVE i TO FIBOK-TERM-INDEX
+               MOVE display-number TO FIBOK-TERM-VALUE
+               WRITE FIBOK-RECORD
+               DIVIDE i BY 5 GIVING WS-CKPT-DUMMY REMAINDER WS-CKPT-REM
+               IF WS-CKPT-REM = 0
+                   PERFORM 2300-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       2100-WRITE-GROWTH-LINE.
+           MOVE i TO WS-GR-INDEX-ED
+           MOVE WS-RATIO TO WS-RATIO-ED
+           MOVE WS-DIFF TO WS-DIFF-ED
+           MOVE SPACES TO GROWTH-RECORD
+           STRING WS-GR-INDEX-ED DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-RATIO-ED DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               WS-DIFF-ED DELIMITED BY SIZE
+               INTO GROWTH-RECORD
+           END-STRING
+           WRITE GROWTH-RECORD.
+
+       END PROGRAM FIBONACCI.
