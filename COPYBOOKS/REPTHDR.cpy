@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:   REPTHDR
+      * Purpose:    Shared report title/run-date/page-control record
+      *             used by any program that prints a paged report
+      *             (factorial table, addition register, ...) so every
+      *             report in the shop shares one header/footer layout
+      *             instead of each program inventing its own.
+      ******************************************************************
+       01  RPT-HEADER-CONTROL.
+           05  RPT-TITLE               PIC X(40).
+           05  RPT-RUN-DATE.
+               10  RPT-RUN-YY          PIC 9(02).
+               10  RPT-RUN-MM          PIC 9(02).
+               10  RPT-RUN-DD          PIC 9(02).
+           05  RPT-RUN-DATE-ED         PIC 99/99/99.
+           05  RPT-PAGE-NO             PIC 9(04) VALUE ZERO.
+           05  RPT-PAGE-NO-ED          PIC ZZZ9.
+           05  RPT-LINE-COUNT          PIC 9(03) VALUE 99.
+           05  RPT-LINES-PER-PAGE      PIC 9(03) VALUE 20.
