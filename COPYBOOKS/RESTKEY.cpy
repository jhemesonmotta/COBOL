@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:   RESTKEY
+      * Purpose:    Shared checkpoint/restart record used by any long
+      *             running batch loop (factorial table build, term
+      *             generation, comparison loops, ...) so operations
+      *             manages one restart-file format instead of a
+      *             different layout per program.
+      ******************************************************************
+       01  RESTART-KEY-RECORD.
+           05  RESTART-PROGRAM-ID      PIC X(08).
+           05  RESTART-CKPT-POSITION   PIC 9(09).
+           05  RESTART-CKPT-VALUE      PIC 9(18).
+           05  RESTART-TIMESTAMP       PIC 9(08).
