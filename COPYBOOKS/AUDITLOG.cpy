@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:   AUDITLOG
+      * Purpose:    Shared audit/error log record. Every batch program
+      *             in this shop appends its diagnostic messages here
+      *             (program-id, timestamp, message) instead of the
+      *             message going only to DISPLAY and scrolling off
+      *             the console.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-PROGRAM-ID        PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUDIT-TIMESTAMP         PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  AUDIT-MESSAGE           PIC X(60).
