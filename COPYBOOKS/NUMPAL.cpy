@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook:   NUMPAL
+      * Purpose:    Shared NUMERO/PALAVRA reference-record layout, used
+      *             by the master file, the transaction file, and the
+      *             new-master file in the variaveis reference-file
+      *             maintenance run.
+      ******************************************************************
+       01  NUMPAL-RECORD.
+           05  NUMERO                  PIC 9(3).
+           05  PALAVRA                 PIC A(5).
