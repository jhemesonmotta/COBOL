@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:   PARMREC
+      * Purpose:    Shared control-value record for the central
+      *             parameter file (PARMFILE). One record per
+      *             program-id / parameter-name pair, maintained by
+      *             PARMMAINT and read by any batch program that used
+      *             to hardcode a literal control value.
+      ******************************************************************
+       01  PARM-RECORD.
+           05  PARM-PROGRAM-ID         PIC X(08).
+           05  PARM-NAME               PIC X(15).
+           05  PARM-VALUE              PIC S9(09).
