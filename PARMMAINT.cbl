@@ -0,0 +1,212 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:     Maintain the central control-value parameter file
+      *              (PARMREC/PARMFILE) that fat.cbl, fibo.cbl,
+      *              repeticao.cbl and repeticao-2.cbl read their N,
+      *              term count/seed, and threshold values from. Applies
+      *              add/change/delete transactions to a working copy of
+      *              the master held in a table, writes the refreshed
+      *              master, and produces an edit/list report of every
+      *              control value on file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARMMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO "PARMTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEWMASTER-FILE ASSIGN TO "PARMNEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LIST-FILE ASSIGN TO "PARMLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       COPY PARMREC.
+
+       FD  TRANS-FILE.
+       01  PARM-TRANS-RECORD.
+           05  PT-TRANS-CODE           PIC X(01).
+               88  PT-IS-ADD                   VALUE "A".
+               88  PT-IS-CHANGE                VALUE "C".
+               88  PT-IS-DELETE                VALUE "D".
+           05  PT-PROGRAM-ID           PIC X(08).
+           05  PT-NAME                 PIC X(15).
+           05  PT-VALUE                PIC S9(09).
+
+       FD  NEWMASTER-FILE.
+       01  NEWMASTER-RECORD.
+           05  NEWMASTER-PROGRAM-ID    PIC X(08).
+           05  NEWMASTER-NAME          PIC X(15).
+           05  NEWMASTER-VALUE         PIC S9(09).
+
+       FD  LIST-FILE.
+       01  LIST-RECORD                 PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01) VALUE "N".
+               88  WS-EOF                          VALUE "Y".
+           05  WS-FOUND-SW             PIC X(01) VALUE "N".
+               88  WS-FOUND                        VALUE "Y".
+
+       01  WS-TABLE-COUNT              PIC 9(03) VALUE ZERO.
+       01  WS-PARM-TABLE.
+           05  WS-PARM-ENTRY OCCURS 200 TIMES INDEXED BY WS-PARM-IDX.
+               10  WS-TABLE-PROGRAM-ID PIC X(08).
+               10  WS-TABLE-NAME       PIC X(15).
+               10  WS-TABLE-VALUE      PIC S9(09).
+               10  WS-TABLE-ACTIVE-SW  PIC X(01) VALUE "Y".
+                   88  WS-TABLE-ACTIVE           VALUE "Y".
+
+       01  WS-MATCH-IDX                PIC 9(03) VALUE ZERO.
+       01  WS-VALUE-ED                 PIC -(8)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-LOAD-MASTER
+           PERFORM 2000-APPLY-TRANSACTIONS
+           PERFORM 3000-WRITE-NEW-MASTER
+           PERFORM 4000-LIST-REPORT
+           STOP RUN.
+
+       1000-LOAD-MASTER.
+           OPEN INPUT MASTER-FILE
+           PERFORM 1010-READ-MASTER-REC
+           PERFORM 1020-LOAD-MASTER-ENTRY UNTIL WS-EOF
+           CLOSE MASTER-FILE.
+
+       1010-READ-MASTER-REC.
+           READ MASTER-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       1020-LOAD-MASTER-ENTRY.
+           IF WS-TABLE-COUNT < 200
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE PARM-PROGRAM-ID
+                   TO WS-TABLE-PROGRAM-ID (WS-TABLE-COUNT)
+               MOVE PARM-NAME TO WS-TABLE-NAME (WS-TABLE-COUNT)
+               MOVE PARM-VALUE TO WS-TABLE-VALUE (WS-TABLE-COUNT)
+               MOVE "Y" TO WS-TABLE-ACTIVE-SW (WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "PARMMAINT: MASTER TABLE FULL, ENTRY DROPPED"
+           END-IF
+           PERFORM 1010-READ-MASTER-REC.
+
+       2000-APPLY-TRANSACTIONS.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT TRANS-FILE
+           PERFORM 2010-READ-TRANS-REC
+           PERFORM 2020-PROCESS-TRANS UNTIL WS-EOF
+           CLOSE TRANS-FILE.
+
+       2010-READ-TRANS-REC.
+           READ TRANS-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+
+       2020-PROCESS-TRANS.
+           PERFORM 2100-FIND-PARM-ENTRY
+           EVALUATE TRUE
+               WHEN PT-IS-ADD
+                   IF NOT WS-FOUND
+                       PERFORM 2200-ADD-PARM-ENTRY
+                   ELSE
+                       DISPLAY "PARMMAINT: DUPLICATE ADD IGNORED, "
+                           PT-PROGRAM-ID " " PT-NAME
+                   END-IF
+               WHEN PT-IS-CHANGE
+                   IF WS-FOUND
+                       MOVE PT-VALUE TO WS-TABLE-VALUE (WS-MATCH-IDX)
+                   ELSE
+                       DISPLAY "PARMMAINT: CHANGE NOT FOUND, "
+                           PT-PROGRAM-ID " " PT-NAME
+                   END-IF
+               WHEN PT-IS-DELETE
+                   IF WS-FOUND
+                       MOVE "N" TO WS-TABLE-ACTIVE-SW (WS-MATCH-IDX)
+                   ELSE
+                       DISPLAY "PARMMAINT: DELETE NOT FOUND, "
+                           PT-PROGRAM-ID " " PT-NAME
+                   END-IF
+           END-EVALUATE
+           PERFORM 2010-READ-TRANS-REC.
+
+       2100-FIND-PARM-ENTRY.
+           MOVE "N" TO WS-FOUND-SW
+           MOVE ZERO TO WS-MATCH-IDX
+           PERFORM 2110-CHECK-PARM-ENTRY
+               VARYING WS-PARM-IDX FROM 1 BY 1
+               UNTIL WS-PARM-IDX > WS-TABLE-COUNT OR WS-FOUND.
+
+       2110-CHECK-PARM-ENTRY.
+           IF WS-TABLE-PROGRAM-ID (WS-PARM-IDX) = PT-PROGRAM-ID
+               AND WS-TABLE-NAME (WS-PARM-IDX) = PT-NAME
+               AND WS-TABLE-ACTIVE (WS-PARM-IDX)
+               SET WS-FOUND TO TRUE
+               MOVE WS-PARM-IDX TO WS-MATCH-IDX
+           END-IF.
+
+       2200-ADD-PARM-ENTRY.
+           IF WS-TABLE-COUNT < 200
+               ADD 1 TO WS-TABLE-COUNT
+               MOVE PT-PROGRAM-ID
+                   TO WS-TABLE-PROGRAM-ID (WS-TABLE-COUNT)
+               MOVE PT-NAME TO WS-TABLE-NAME (WS-TABLE-COUNT)
+               MOVE PT-VALUE TO WS-TABLE-VALUE (WS-TABLE-COUNT)
+               MOVE "Y" TO WS-TABLE-ACTIVE-SW (WS-TABLE-COUNT)
+           ELSE
+               DISPLAY "PARMMAINT: MASTER TABLE FULL, ADD REJECTED"
+           END-IF.
+
+       3000-WRITE-NEW-MASTER.
+           OPEN OUTPUT NEWMASTER-FILE
+           PERFORM 3010-WRITE-MASTER-ENTRY
+               VARYING WS-PARM-IDX FROM 1 BY 1
+               UNTIL WS-PARM-IDX > WS-TABLE-COUNT
+           CLOSE NEWMASTER-FILE.
+
+       3010-WRITE-MASTER-ENTRY.
+           IF WS-TABLE-ACTIVE (WS-PARM-IDX)
+               MOVE WS-TABLE-PROGRAM-ID (WS-PARM-IDX)
+                   TO NEWMASTER-PROGRAM-ID
+               MOVE WS-TABLE-NAME (WS-PARM-IDX) TO NEWMASTER-NAME
+               MOVE WS-TABLE-VALUE (WS-PARM-IDX) TO NEWMASTER-VALUE
+               WRITE NEWMASTER-RECORD
+           END-IF.
+
+       4000-LIST-REPORT.
+           OPEN OUTPUT LIST-FILE
+           MOVE "CENTRAL PARAMETER FILE - CONTROL VALUES ON FILE"
+               TO LIST-RECORD
+           WRITE LIST-RECORD
+           MOVE "PROGRAM-ID  PARM-NAME        VALUE" TO LIST-RECORD
+           WRITE LIST-RECORD
+           PERFORM 4010-LIST-PARM-ENTRY
+               VARYING WS-PARM-IDX FROM 1 BY 1
+               UNTIL WS-PARM-IDX > WS-TABLE-COUNT
+           CLOSE LIST-FILE.
+
+       4010-LIST-PARM-ENTRY.
+           IF WS-TABLE-ACTIVE (WS-PARM-IDX)
+               MOVE WS-TABLE-VALUE (WS-PARM-IDX) TO WS-VALUE-ED
+               MOVE SPACES TO LIST-RECORD
+               STRING WS-TABLE-PROGRAM-ID (WS-PARM-IDX)
+                       DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-TABLE-NAME (WS-PARM-IDX) DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-VALUE-ED DELIMITED BY SIZE
+                   INTO LIST-RECORD
+               END-STRING
+               WRITE LIST-RECORD
+           END-IF.
+
+       END PROGRAM PARMMAINT.
