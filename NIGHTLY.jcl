@@ -0,0 +1,92 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH CYCLE
+//* RUNS SOMA, SAMPLE, FIBONACCI, REPETICAO AND REPETICAO-2 IN ORDER.
+//* EACH STEP IS NESTED INSIDE THE PRIOR STEP'S IF/THEN, SO A FAILED
+//* STEP (NONZERO RC) STOPS THE REST OF THE CHAIN.
+//*
+//STEP010  EXEC PGM=SOMA
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANIN   DD DSN=PROD.BATCH.SOMA.TRANFILE,DISP=SHR
+//SOMAREJ  DD DSN=PROD.BATCH.SOMA.REJFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SOMAOUT  DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=SAMPLE
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD DSN=PROD.BATCH.PARMFILE,DISP=SHR
+//FATOUT   DD DSN=PROD.BATCH.FAT.FATOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FATEXCP  DD DSN=PROD.BATCH.FAT.FATEXCP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2)),UNIT=SYSDA
+//FATRST   DD DSN=PROD.BATCH.FAT.FATRST,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//STEP025  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.BATCH.FIBO.FIBOKEY CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.BATCH.FIBO.FIBOKEY)   -
+         INDEXED                                  -
+         KEYS(4 0)                                -
+         RECORDSIZE(13 13)                        -
+         TRACKS(2 2))                             -
+         DATA (NAME(PROD.BATCH.FIBO.FIBOKEY.DATA))    -
+         INDEX (NAME(PROD.BATCH.FIBO.FIBOKEY.INDEX))
+/*
+//*
+//IF025    IF (STEP025.RC = 0) THEN
+//STEP030  EXEC PGM=FIBONACCI
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD DSN=PROD.BATCH.PARMFILE,DISP=SHR
+//FIBOUT   DD DSN=PROD.BATCH.FIBO.FIBOUT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FIBOGR   DD DSN=PROD.BATCH.FIBO.FIBOGR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(2,2)),UNIT=SYSDA
+//FIBOKEY  DD DSN=PROD.BATCH.FIBO.FIBOKEY,DISP=OLD
+//FIBORST  DD DSN=PROD.BATCH.FIBO.FIBORST,DISP=SHR
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//IF030    IF (STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=REPETICAO
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//REPRST   DD DSN=PROD.BATCH.REPETICAO.REPRST,DISP=SHR
+//REPTRACE DD DSN=PROD.BATCH.REPETICAO.REPTRACE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REPBUCK  DD DSN=PROD.BATCH.REPETICAO.REPBUCK,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//IF040    IF (STEP040.RC = 0) THEN
+//STEP050  EXEC PGM=REPETIC2
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMFILE DD DSN=PROD.BATCH.PARMFILE,DISP=SHR
+//REP2PERF DD DSN=PROD.BATCH.REPETICAO2.REP2PERF,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD *
+005
+/*
+//SYSOUT   DD SYSOUT=*
+//ENDIF040 ENDIF
+//ENDIF030 ENDIF
+//ENDIF025 ENDIF
+//ENDIF020 ENDIF
+//ENDIF010 ENDIF
